@@ -1,19 +1,79 @@
-        IDENTIFICATION DIVISION
+        IDENTIFICATION DIVISION.
         PROGRAM-ID. "INPUT".
         AUTHOR. FRANK
       *Well this is the second project
       *of my learning process for COBOL
+      *Grown into a new-hire intake screen that appends a properly
+      *formatted record onto EMPFILE.DAT instead of hand-editing the
+      *flat file in a text editor.
+
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+            FILE STATUS IS FILE-CHECK-KEY
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD EMPLOYEEFILE.
+            COPY EMPREC.
+
         WORKING-STORAGE SECTION.
-        01 NAME PIC A(20).
+        01 WS-WORK-AREAS.
+            05 FILE-CHECK-KEY       PIC X(2).
 
         PROCEDURE DIVISION.
             0100-START-HERE.
-                DISPLAY "Please enter your name:".
-                ACCEPT NAME.
-                DISPLAY "It is nice to meet you, ", NAME.
+                OPEN EXTEND EMPLOYEEFILE.
+                IF FILE-CHECK-KEY = "05" OR "35"
+                    OPEN OUTPUT EMPLOYEEFILE
+                END-IF.
+
+                DISPLAY "New-hire intake for EMPFILE.DAT".
+
+                DISPLAY "Employee ID (7 digits):".
+                ACCEPT EMPLOYEEID.
+
+                DISPLAY "First name:".
+                ACCEPT FIRSTNAME.
+
+                DISPLAY "Last name:".
+                ACCEPT LASTNAME.
+
+                DISPLAY "Start year (YYYY):".
+                ACCEPT START-YEAR.
+                DISPLAY "Start month (MM):".
+                ACCEPT START-MONTH.
+                DISPLAY "Start day (DD):".
+                ACCEPT START-DATE.
+
+                DISPLAY "Department:".
+                ACCEPT DEPARTMENT.
+
+                DISPLAY "Gender (M/F/X):".
+                ACCEPT GENDER.
+
+                DISPLAY "Hourly rate (9999.99):".
+                ACCEPT HOURLYRATE.
+
+                MOVE 0 TO HOURSWORKED.
+                MOVE "H" TO PAY-TYPE-CODE.
+                MOVE 0 TO ANNUAL-SALARY.
+                MOVE "W" TO PAY-FREQUENCY-CODE.
+                MOVE 0 TO BANK-ROUTING.
+                MOVE SPACES TO BANK-ACCOUNT.
+                MOVE "C" TO BANK-ACCT-TYPE.
+                MOVE 0 TO TERM-YEAR.
+                MOVE 0 TO TERM-MONTH.
+                MOVE 0 TO TERM-DATE.
+                MOVE "N" TO TERM-PAID-FLAG.
+
+                WRITE EMPDETAILS.
+
+                DISPLAY "New-hire record written for employee ",
+                    EMPLOYEEID.
+
+                CLOSE EMPLOYEEFILE.
         STOP RUN.
         END PROGRAM INPUT.
-        
\ No newline at end of file
