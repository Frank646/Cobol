@@ -0,0 +1,50 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PayReg.
+        AUTHOR.     FRANK.
+
+      *Sorts the pay register Payroll produces into department then
+      *employee-name order -- PAYROLLIN.DAT comes out in EMPFILE.DAT
+      *order (and, after a checkpointed restart, in two pieces), which
+      *isn't how anyone wants to read it printed.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT PAYROLL ASSIGN TO "PAYROLLIN.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT SORTWORKFILE ASSIGN TO "PAYREGSORT.WRK".
+
+        SELECT PAYREGISTER ASSIGN TO "PAYREGSORT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD PAYROLL.
+        01 PAYROLL-IN-RECORD            PIC X(103).
+
+        SD SORTWORKFILE.
+            COPY PAYREC.
+
+        FD PAYREGISTER.
+        01 PAYROLL-OUT-RECORD           PIC X(103).
+
+        WORKING-STORAGE SECTION.
+
+
+        PROCEDURE DIVISION.
+
+
+        0100-MAIN-LINE.
+            SORT SORTWORKFILE
+                ON ASCENDING KEY PAY-DEPARTMENT
+                ON ASCENDING KEY PAY-LASTNAME
+                USING PAYROLL
+                GIVING PAYREGISTER.
+
+            DISPLAY "Sorted pay register written to PAYREGSORT.DAT".
+            STOP RUN.
+
+
+            END PROGRAM PayReg.
