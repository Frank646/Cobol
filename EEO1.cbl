@@ -0,0 +1,173 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. EEO1.
+        AUTHOR.     FRANK.
+
+      *Tabulates headcount and average pay rate by GENDER within
+      *DEPARTMENT off EMPFILE.DAT, the same breakdown the government's
+      *EEO-1 workforce report asks for. Employees whose final pay has
+      *already been issued (TERM-PAID-FLAG = "Y") have left the
+      *workforce and are left out of the count; salaried employees are
+      *converted to an equivalent hourly rate (ANNUAL-SALARY / 2080)
+      *so they can be averaged alongside hourly staff.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+            FILE STATUS IS FILE-CHECK-KEY
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT EEOREPORT ASSIGN TO "EEO1RPT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD EMPLOYEEFILE.
+            COPY EMPREC.
+
+        FD EEOREPORT.
+        01 EEO-REPORT-LINE          PIC X(60).
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-WORK-AREAS.
+            05  FILE-CHECK-KEY      PIC X(2).
+            05  WS-EQUIV-HOURLYRATE PIC 9(4)V99.
+
+        01 WS-EEO-TABLE.
+            05  WS-EEO-ENTRY OCCURS 150 TIMES
+                    INDEXED BY WS-EEO-IX.
+                10  WS-EEO-DEPARTMENT   PIC X(30).
+                10  WS-EEO-GENDER       PIC X.
+                10  WS-EEO-HEADCOUNT    PIC 9(5)  VALUE 0.
+                10  WS-EEO-RATE-TOTAL   PIC 9(7)V99 VALUE 0.
+            05  WS-EEO-COUNT        PIC 9(3)  VALUE 0.
+            05  WS-EEO-SUB          PIC 9(3)  COMP.
+
+        01 WS-REPORT-LINE.
+            05  WS-RL-DEPT          PIC X(30).
+            05  WS-RL-GENDER        PIC X(6).
+            05  WS-RL-HEADCOUNT     PIC ZZZZ9.
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  WS-RL-AVG-RATE      PIC ZZZ9.99.
+
+
+        PROCEDURE DIVISION.
+
+
+        0100-MAIN-LINE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-ACCUMULATE-EEO-DATA UNTIL ENDOFFILE.
+            PERFORM 3000-WRITE-REPORT.
+            PERFORM 9000-END-PROGRAM.
+        0100-END.
+
+
+        1000-INITIALIZE.
+            OPEN INPUT EMPLOYEEFILE.
+            OPEN OUTPUT EEOREPORT.
+            IF FILE-CHECK-KEY NOT = "00"
+                DISPLAY "Unable to open EMPFILE.DAT: ", FILE-CHECK-KEY
+                GO TO 9000-END-PROGRAM
+            END-IF.
+
+            READ EMPLOYEEFILE
+                AT END SET ENDOFFILE TO TRUE
+            END-READ.
+        1000-END.
+
+
+        2000-ACCUMULATE-EEO-DATA.
+      *employees who have already received their final pay are no
+      *longer on the active headcount; everyone else rolls into the
+      *department/gender cell their record belongs to.
+            IF NOT FINAL-PAY-ISSUED
+                IF PAY-TYPE-SALARY
+                    COMPUTE WS-EQUIV-HOURLYRATE ROUNDED =
+                        ANNUAL-SALARY / 2080
+                ELSE
+                    MOVE HOURLYRATE TO WS-EQUIV-HOURLYRATE
+                END-IF
+
+                PERFORM 2100-FIND-EEO-CELL
+
+                ADD 1 TO WS-EEO-HEADCOUNT (WS-EEO-SUB)
+                ADD WS-EQUIV-HOURLYRATE
+                    TO WS-EEO-RATE-TOTAL (WS-EEO-SUB)
+            END-IF.
+
+            READ EMPLOYEEFILE
+                AT END SET ENDOFFILE TO TRUE
+            END-READ.
+        2000-END.
+
+
+        2100-FIND-EEO-CELL.
+            SET WS-EEO-SUB TO 0.
+            PERFORM 2110-SEARCH-EEO-TABLE
+                VARYING WS-EEO-IX FROM 1 BY 1
+                UNTIL WS-EEO-IX > WS-EEO-COUNT
+                OR WS-EEO-SUB NOT = 0.
+
+            IF WS-EEO-SUB = 0
+      *the table holds 150 department/gender cells; a new, never-seen
+      *combination past that limit has nowhere to go, so the run
+      *stops rather than rolling its headcount into cell zero.
+                IF WS-EEO-COUNT >= 150
+                    DISPLAY "EEO TABLE FULL AT 150 ENTRIES -- ",
+                        "CANNOT ADD ", DEPARTMENT
+                    GO TO 9000-END-PROGRAM
+                END-IF
+                ADD 1 TO WS-EEO-COUNT
+                MOVE WS-EEO-COUNT TO WS-EEO-SUB
+                MOVE DEPARTMENT TO WS-EEO-DEPARTMENT (WS-EEO-SUB)
+                MOVE GENDER TO WS-EEO-GENDER (WS-EEO-SUB)
+            END-IF.
+        2100-END.
+
+
+        2110-SEARCH-EEO-TABLE.
+            IF WS-EEO-DEPARTMENT (WS-EEO-IX) = DEPARTMENT
+                AND WS-EEO-GENDER (WS-EEO-IX) = GENDER
+                SET WS-EEO-SUB TO WS-EEO-IX
+            END-IF.
+        2110-END.
+
+
+        3000-WRITE-REPORT.
+            MOVE SPACES TO EEO-REPORT-LINE.
+            MOVE "DEPARTMENT                     GENDER HEADCOUNT AVG"
+                TO EEO-REPORT-LINE.
+            WRITE EEO-REPORT-LINE.
+
+            PERFORM 3100-WRITE-EEO-LINE
+                VARYING WS-EEO-IX FROM 1 BY 1
+                UNTIL WS-EEO-IX > WS-EEO-COUNT.
+        3000-END.
+
+
+        3100-WRITE-EEO-LINE.
+            MOVE SPACES TO WS-REPORT-LINE.
+            MOVE WS-EEO-DEPARTMENT (WS-EEO-IX)  TO WS-RL-DEPT.
+            EVALUATE WS-EEO-GENDER (WS-EEO-IX)
+                WHEN "M" MOVE "MALE"   TO WS-RL-GENDER
+                WHEN "F" MOVE "FEMALE" TO WS-RL-GENDER
+                WHEN OTHER MOVE "OTHER" TO WS-RL-GENDER
+            END-EVALUATE.
+            MOVE WS-EEO-HEADCOUNT (WS-EEO-IX)   TO WS-RL-HEADCOUNT.
+            COMPUTE WS-RL-AVG-RATE ROUNDED =
+                WS-EEO-RATE-TOTAL (WS-EEO-IX)
+                    / WS-EEO-HEADCOUNT (WS-EEO-IX).
+            MOVE WS-REPORT-LINE TO EEO-REPORT-LINE.
+            WRITE EEO-REPORT-LINE.
+        3100-END.
+
+
+        9000-END-PROGRAM.
+            CLOSE EMPLOYEEFILE, EEOREPORT.
+            DISPLAY "EEO-1 demographic report written to EEO1RPT.DAT".
+            STOP RUN.
+
+
+            END PROGRAM EEO1.
