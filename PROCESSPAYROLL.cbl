@@ -12,43 +12,275 @@
             FILE STATUS IS FILE-CHECK-KEY
         ORGANIZATION IS LINE SEQUENTIAL.
 
-        SLECT PAYROLL ASSIGN TO "PAYROLLIN.DAT"
+        SELECT PAYROLL ASSIGN TO "PAYROLLIN.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT YTDFILE ASSIGN TO "YTDMASTER.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS YTD-EMPLOYEEID
+            FILE STATUS IS YTD-FILE-STATUS.
+
+        SELECT CHECKPOINTFILE ASSIGN TO "CHECKPT.DAT"
+            FILE STATUS IS CKPT-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT REJECTFILE ASSIGN TO "EMPREJECT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT EFTFILE ASSIGN TO "PAYEFT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT WELLNESSFILE ASSIGN TO "WELLNESS.DAT"
+            FILE STATUS IS WELL-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT AUDITCTLFILE ASSIGN TO "AUDITCTL.DAT"
+            FILE STATUS IS AUDIT-FILE-STATUS
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT AUDITRPTFILE ASSIGN TO "AUDITRPT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT TERMLISTFILE ASSIGN TO "TERMLIST.DAT"
             ORGANIZATION IS LINE SEQUENTIAL.
 
 
         DATA DIVISION.
         FILE SECTION.
         FD EMPLOYEEFILE.
-        01 EMPDETAILS.
-            88 ENDOFFILE VALUE HIGH-VALUES.
-            02 EMPDATA              PIC X(44).
-            02 EMPINFO REDEFINES EMPDATA.
-                04 EMPLOYEEID       PIC 9(7).
-                04 EMPLOYEENAME.
-                    05 FIRSTNAME    PIC X(10).
-                    05 LASTNAME     PIC X(10).
-                04 STARTDATE.
-                    05 START-YEAR   PIC 9(4).
-                    05 START-MONTH  PIC 9(2).
-                    05 START-DATE   PIC 9(2).
-                04 HOURSWORKED      PIC 9(3).
-                04 HOURLYRATE       PIC 9(4)V99.
-            02 DEPARTMENT           PIC X(30).
-            02 GENDER               PIC X.
-        
+            COPY EMPREC.
+
         FD PAYROLL.
-        01 EMPPAYROLL.
-            04 PAY-EMPLOTEEID       PIC 9(7).
-            04 PAY-FIRSTNAME        PIC X(10).
-            04 PAY-LASTNAME         PIC X(10).
-            04 PAY-PAYAMOUNT        PIC 9(5)V99.
-            04 PAY-DEPARTMENT       PIC X(30).
-        
+            COPY PAYREC.
+
+        FD YTDFILE.
+        01 YTD-RECORD.
+            04 YTD-EMPLOYEEID       PIC 9(7).
+            04 YTD-GROSS            PIC 9(9)V99.
+            04 YTD-HOURS            PIC 9(5)V99.
+            04 YTD-FED-TAX          PIC 9(9)V99.
+            04 YTD-STATE-TAX        PIC 9(9)V99.
+            04 YTD-NET-PAY          PIC 9(9)V99.
+
+      *carries enough state forward across a checkpointed restart that
+      *the resumed run can skip exactly the records already processed
+      *(by count, not by EMPLOYEEID -- EMPFILE.DAT is not guaranteed
+      *to be in EMPLOYEEID order once Input.cbl can append hires in
+      *any order) and pick the audit control totals back up where the
+      *interrupted run left them instead of restarting them at zero.
+        FD CHECKPOINTFILE.
+        01 CHECKPOINT-RECORD.
+            04 CKPT-RECORDS-READ       PIC 9(7).
+            04 CKPT-AUDIT-RECORD-COUNT PIC 9(7).
+            04 CKPT-AUDIT-HOURS-TOTAL  PIC 9(9)V99.
+            04 CKPT-AUDIT-GROSS-TOTAL  PIC 9(9)V99.
+            04 CKPT-AUDIT-HASH-TOTAL   PIC 9(12).
+
+        FD REJECTFILE.
+        01 REJECT-RECORD.
+            04 REJ-EMPLOYEEID       PIC 9(7).
+            04 REJ-FIRSTNAME        PIC X(10).
+            04 REJ-LASTNAME         PIC X(10).
+            04 REJ-HOURSWORKED      PIC 9(3).
+            04 REJ-HOURLYRATE       PIC 9(4)V99.
+            04 REJ-GENDER           PIC X.
+            04 REJ-REASON-CODE      PIC X(4).
+            04 REJ-REASON-TEXT      PIC X(35).
+
+      *NACHA-style entry detail record (94 bytes) for direct deposit.
+        FD EFTFILE.
+        01 EFT-RECORD.
+            04 EFT-RECORD-TYPE      PIC X(1)  VALUE "6".
+            04 EFT-TRANSACTION-CODE PIC X(2).
+            04 EFT-RECEIVING-DFI    PIC 9(8).
+            04 EFT-CHECK-DIGIT      PIC 9(1).
+            04 EFT-DFI-ACCOUNT      PIC X(17).
+            04 EFT-AMOUNT           PIC 9(10).
+            04 EFT-INDIVIDUAL-ID    PIC X(15).
+            04 EFT-INDIVIDUAL-NAME  PIC X(22).
+            04 EFT-DISCRETIONARY    PIC X(2).
+            04 EFT-ADDENDA-IND      PIC X(1)  VALUE "0".
+            04 EFT-TRACE-NUMBER     PIC 9(15).
+
+        FD WELLNESSFILE.
+            COPY WELLREC.
+
+      *carries this run's control totals forward so the next run can
+      *be checked for reasonableness against it.
+        FD AUDITCTLFILE.
+        01 AUDIT-CTL-RECORD.
+            04 AUDIT-CTL-RECORD-COUNT  PIC 9(7).
+            04 AUDIT-CTL-HOURS-TOTAL   PIC 9(9)V99.
+            04 AUDIT-CTL-GROSS-TOTAL   PIC 9(9)V99.
+            04 AUDIT-CTL-HASH-TOTAL    PIC 9(12).
+
+      *human-readable control-total report, one per run.
+        FD AUDITRPTFILE.
+        01 AUDIT-RPT-LINE              PIC X(80).
+
+      *exception listing of every terminated employee the run
+      *touches, whether this is their prorated final check or they
+      *were skipped because their final check already went out.
+        FD TERMLISTFILE.
+        01 TERM-LIST-RECORD.
+            04 TLIST-EMPLOYEEID        PIC 9(7).
+            04 TLIST-FIRSTNAME         PIC X(10).
+            04 TLIST-LASTNAME          PIC X(10).
+            04 TLIST-TERM-YEAR         PIC 9(4).
+            04 TLIST-TERM-MONTH        PIC 9(2).
+            04 TLIST-TERM-DATE         PIC 9(2).
+            04 TLIST-STATUS            PIC X(35).
+
         WORKING-STORAGE SECTION.
 
         01 WS-WORK-AREAS.
             05  FILE-CHECK-KEY      PIC X(2).
+            05  YTD-FILE-STATUS     PIC X(2).
+            05  CKPT-FILE-STATUS    PIC X(2).
+            05  WELL-FILE-STATUS    PIC X(2).
+            05  AUDIT-FILE-STATUS   PIC X(2).
             05  WS-EMPLOYEE-COUNT   PIC 9(5).
+            05  WS-PROCESSING-STARTED-SW
+                                    PIC X     VALUE "N".
+                88 PROCESSING-STARTED VALUE "Y".
+
+        01 WS-RESTART-CONTROLS.
+            05  WS-CHECKPOINT-EVERY PIC 9(3)  VALUE 10.
+            05  WS-CHECKPOINT-CTR   PIC 9(3)  VALUE 0.
+            05  WS-RECORDS-READ     PIC 9(7)  VALUE 0.
+            05  WS-LAST-CHECKPOINT-COUNT
+                                    PIC 9(7)  VALUE 0.
+
+        01 WS-EDIT-CONTROLS.
+      *WS-MAX-HOURS is the theoretical weekly ceiling (24 * 7); it is
+      *scaled by pay frequency into WS-EFFECTIVE-MAX-HOURS the same
+      *way WS-OT-THRESHOLD is scaled in 0205-SET-PAY-PERIODS, so a
+      *monthly-paid employee's normal ~173 monthly hours don't get
+      *rejected against a weekly ceiling.
+            05  WS-MAX-HOURS        PIC 9(3)  VALUE 168.
+            05  WS-EFFECTIVE-MAX-HOURS
+                                    PIC 9(3)V99.
+            05  WS-MIN-HOURLYRATE   PIC 9(4)V99 VALUE 0.01.
+            05  WS-MAX-HOURLYRATE   PIC 9(4)V99 VALUE 150.00.
+            05  WS-MIN-ANNUAL-SALARY PIC 9(7)V99 VALUE 1000.00.
+            05  WS-MAX-ANNUAL-SALARY PIC 9(7)V99 VALUE 500000.00.
+            05  WS-REJECT-COUNT     PIC 9(5)  VALUE 0.
+            05  WS-RECORD-VALID-SW  PIC X     VALUE "Y".
+                88 RECORD-IS-VALID  VALUE "Y".
+
+        01 WS-PAY-CONTROLS.
+      *WS-OT-THRESHOLD is the 40-hour weekly overtime threshold; an
+      *hourly employee paid less often than weekly has that threshold
+      *scaled up to WS-EFFECTIVE-OT-THRESHOLD so a biweekly 75-hour
+      *period isn't flagged as 35 hours of overtime.
+            05  WS-OT-THRESHOLD     PIC 9(3)  VALUE 40.
+            05  WS-EFFECTIVE-OT-THRESHOLD
+                                    PIC 9(3)V99.
+            05  WS-OT-FACTOR        PIC 9V99  VALUE 1.50.
+            05  WS-BONUS-FACTOR     PIC 9V99  VALUE 1.03.
+            05  WS-REG-HOURS        PIC 9(3)V99.
+            05  WS-OT-HOURS         PIC 9(3)V99.
+            05  WS-GROSS-AMOUNT     PIC 9(7)V99.
+            05  WS-PAY-PERIODS-PER-YR
+                                    PIC 9(2)  VALUE 52.
+            05  WS-ANNUALIZED-GROSS PIC 9(9)V99.
+            05  WS-TAX-SUB          PIC 9(2)  COMP.
+            05  WS-FED-TAX-AMT      PIC 9(7)V99.
+            05  WS-STATE-TAX-AMT    PIC 9(7)V99.
+
+      *Simplified annualized-income tax brackets. Each bracket holds
+      *the ceiling of annualized gross it applies to and a flat rate
+      *applied against the CURRENT PERIOD gross for that bracket.
+        01 WS-FED-TAX-TABLE.
+            05  FILLER PIC 9(9)V99 VALUE 15000.00.
+            05  FILLER PIC V999    VALUE .100.
+            05  FILLER PIC 9(9)V99 VALUE 40000.00.
+            05  FILLER PIC V999    VALUE .150.
+            05  FILLER PIC 9(9)V99 VALUE 85000.00.
+            05  FILLER PIC V999    VALUE .220.
+            05  FILLER PIC 9(9)V99 VALUE 160000.00.
+            05  FILLER PIC V999    VALUE .280.
+            05  FILLER PIC 9(9)V99 VALUE 999999.99.
+            05  FILLER PIC V999    VALUE .320.
+        01 WS-FED-TAX-TABLE-R REDEFINES WS-FED-TAX-TABLE.
+            05  WS-FED-BRACKET OCCURS 5 TIMES.
+                10  WS-FED-CEILING  PIC 9(9)V99.
+                10  WS-FED-RATE     PIC V999.
+
+        01 WS-STATE-TAX-TABLE.
+            05  FILLER PIC 9(9)V99 VALUE 20000.00.
+            05  FILLER PIC V999    VALUE .020.
+            05  FILLER PIC 9(9)V99 VALUE 60000.00.
+            05  FILLER PIC V999    VALUE .040.
+            05  FILLER PIC 9(9)V99 VALUE 999999.99.
+            05  FILLER PIC V999    VALUE .060.
+        01 WS-STATE-TAX-TABLE-R REDEFINES WS-STATE-TAX-TABLE.
+            05  WS-STATE-BRACKET OCCURS 3 TIMES.
+                10  WS-STATE-CEILING PIC 9(9)V99.
+                10  WS-STATE-RATE    PIC V999.
+
+      *employees who took part in the wellness-incentive BMI check
+      *get a per-period credit for landing in the target range, and a
+      *per-period deduction if they took part but landed outside it;
+      *employees who never took part get neither.
+        01 WS-WELLNESS-CONTROLS.
+            05  WS-WELLNESS-CREDIT     PIC 9(3)V99 VALUE 25.00.
+            05  WS-WELLNESS-DEDUCTION  PIC 9(3)V99 VALUE 10.00.
+            05  WS-WELLNESS-COUNT      PIC 9(5)  COMP VALUE 0.
+            05  WS-WELLNESS-FOUND-SW   PIC X     VALUE "N".
+                88 WELLNESS-RECORD-FOUND VALUE "Y".
+            05  WS-WELLNESS-FULL-SW    PIC X     VALUE "N".
+                88 WELLNESS-TABLE-FULL VALUE "Y".
+
+      *the wellness file is small, so it is loaded into a table once
+      *at the start of the run and searched in memory per employee
+      *rather than being opened for random access every time.
+        01 WS-WELLNESS-TABLE.
+            05  WS-WELLNESS-ENTRY OCCURS 500 TIMES
+                                   INDEXED BY WS-WELLNESS-IX.
+                10  WS-WELLNESS-EMPLOYEEID   PIC 9(7).
+                10  WS-WELLNESS-FLAG         PIC X.
+
+      *control totals accumulated over this run, written to
+      *AUDITCTL.DAT at the end for the next run to check itself
+      *against, and to AUDITRPT.DAT as a human-readable record of
+      *what this run actually processed.
+        01 WS-AUDIT-CONTROLS.
+            05  WS-AUDIT-RECORD-COUNT  PIC 9(7)  VALUE 0.
+            05  WS-AUDIT-HOURS-TOTAL   PIC 9(9)V99 VALUE 0.
+            05  WS-AUDIT-GROSS-TOTAL   PIC 9(9)V99 VALUE 0.
+            05  WS-AUDIT-HASH-TOTAL    PIC 9(12) VALUE 0.
+            05  WS-PRIOR-RECORD-COUNT  PIC 9(7)  VALUE 0.
+            05  WS-PRIOR-GROSS-TOTAL   PIC 9(9)V99 VALUE 0.
+            05  WS-AUDIT-VARIANCE-PCT  PIC S9(3)V99.
+
+      *a terminated employee's final check is prorated against the
+      *standard number of days in a period for their pay frequency --
+      *a simplification that treats every period as a fixed number of
+      *days rather than walking a real calendar, consistent with the
+      *level of fidelity the rest of this program works at. Since
+      *EMPREC.cpy carries no period-start date, TERM-DATE (the day of
+      *the calendar month termination fell on) is taken modulo the
+      *period length to get a day-within-the-period figure that cycles
+      *across the whole month rather than a raw day-of-month compared
+      *straight against the period length, which would clamp every
+      *termination past the first period-length days of the month to
+      *a full, unprorated period.
+        01 WS-TERMINATION-CONTROLS.
+            05  WS-PERIOD-DAYS         PIC 9(3).
+            05  WS-DAYS-WORKED         PIC 9(3).
+            05  WS-PRORATE-PERIODS     PIC 9(3)  COMP.
+            05  WS-PRORATE-FACTOR      PIC 9V999.
+
+      *edit fields used only to format DISPLAY-style numbers onto
+      *the AUDITRPT.DAT report lines.
+        01 WS-AUDIT-REPORT-FIELDS.
+            05  WS-AUDIT-ED-COUNT      PIC ZZZ,ZZ9.
+            05  WS-AUDIT-ED-HOURS      PIC ZZZ,ZZ9.99.
+            05  WS-AUDIT-ED-GROSS      PIC ZZ,ZZZ,ZZ9.99.
+            05  WS-AUDIT-ED-HASH       PIC Z,ZZZ,ZZZ,ZZ9.
+            05  WS-AUDIT-ED-VARIANCE   PIC -ZZ9.99.
 
 
         PROCEDURE DIVISION.
@@ -59,9 +291,57 @@
       *opening the input and output files, 
       *checking the file status, and initializing variables.
 
-            OPEN INPUT EMPLOYEEFILE.
-            OPEN OUTPUT PAYROLL.
-            INITIALISE WS-EMPLOYEE-COUNT.
+      *EMPLOYEEFILE is opened I-O, not INPUT, so a terminated
+      *employee's master record can be rewritten with TERM-PAID-FLAG
+      *set the moment their prorated final check clears -- otherwise
+      *nothing ever persists that the final check went out and the
+      *very next run would pay them again.
+            OPEN I-O EMPLOYEEFILE.
+            INITIALIZE WS-EMPLOYEE-COUNT.
+
+      *a checkpoint from a prior run that blew up partway through
+      *means this run resumes after the last record actually read,
+      *appending to the pay register instead of starting it over, and
+      *picks the audit control totals back up where that run left
+      *them so the totals written to AUDITCTL.DAT at the end still
+      *describe the whole logical run, not just this piece of it.
+            OPEN INPUT CHECKPOINTFILE.
+            IF CKPT-FILE-STATUS = "00"
+                READ CHECKPOINTFILE
+                    AT END MOVE 0 TO WS-LAST-CHECKPOINT-COUNT
+                    NOT AT END
+                        MOVE CKPT-RECORDS-READ
+                            TO WS-LAST-CHECKPOINT-COUNT
+                        MOVE CKPT-AUDIT-RECORD-COUNT
+                            TO WS-AUDIT-RECORD-COUNT
+                        MOVE CKPT-AUDIT-HOURS-TOTAL
+                            TO WS-AUDIT-HOURS-TOTAL
+                        MOVE CKPT-AUDIT-GROSS-TOTAL
+                            TO WS-AUDIT-GROSS-TOTAL
+                        MOVE CKPT-AUDIT-HASH-TOTAL
+                            TO WS-AUDIT-HASH-TOTAL
+                END-READ
+                CLOSE CHECKPOINTFILE
+            END-IF.
+
+            IF WS-LAST-CHECKPOINT-COUNT > 0
+                OPEN EXTEND PAYROLL
+            ELSE
+                OPEN OUTPUT PAYROLL
+            END-IF.
+
+            OPEN OUTPUT REJECTFILE.
+            OPEN OUTPUT EFTFILE.
+            OPEN OUTPUT TERMLISTFILE.
+
+      *the YTD master is carried forward run to run, so it is opened
+      *I-O; the first run of the year has no file yet and must create it.
+            OPEN I-O YTDFILE.
+            IF YTD-FILE-STATUS = "35"
+                OPEN OUTPUT YTDFILE
+                CLOSE YTDFILE
+                OPEN I-O YTDFILE
+            END-IF.
             IF FILE-CHECK-KEY NOT= "00"
                 DISPLAY "Non-zero file status: ",
                     FILE-CHECK-KEY
@@ -73,36 +353,626 @@
                 STOP RUN
             END-IF
 
-            READ EMPLOYEEFILE.
-             AT END SET ENDOFFILE TO TRUE
-             END-READ.
+      *everything needed to process employees is open and good, so
+      *9000-END-PROGRAM can now safely rewrite AUDITCTL.DAT on its way
+      *out -- an abort above this point (a file that never opened)
+      *leaves AUDITCTL.DAT untouched instead of clobbering the last
+      *complete run's control totals with zeros.
+            SET PROCESSING-STARTED TO TRUE.
+
+            PERFORM 0120-LOAD-WELLNESS-TABLE.
+            PERFORM 0125-READ-PRIOR-AUDIT-CONTROL.
+
+            READ EMPLOYEEFILE
+                AT END SET ENDOFFILE TO TRUE
+            END-READ.
+            IF NOT ENDOFFILE
+                ADD 1 TO WS-RECORDS-READ
+            END-IF.
+            PERFORM 0150-SKIP-CHECKPOINTED
+                UNTIL ENDOFFILE
+                OR WS-RECORDS-READ >= WS-LAST-CHECKPOINT-COUNT.
+
             PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
+            PERFORM 0280-CLEAR-CHECKPOINT.
             PERFORM 9000-END-PROGRAM.
         0100-END.
 
 
+        0120-LOAD-WELLNESS-TABLE.
+      *loads the BMICALC-produced incentive flags into memory once
+      *per run so each employee can be looked up without reopening
+      *WELLNESS.DAT; employees who never took the BMI check simply
+      *have no entry in the table.
+            INITIALIZE WS-WELLNESS-COUNT.
+            OPEN INPUT WELLNESSFILE.
+            IF WELL-FILE-STATUS = "00"
+                PERFORM 0130-LOAD-WELLNESS-ENTRY
+                    UNTIL WELL-FILE-STATUS NOT = "00"
+                CLOSE WELLNESSFILE
+            END-IF.
+        0120-END.
+
+
+        0130-LOAD-WELLNESS-ENTRY.
+      *the table holds 500 entries; a WELLNESS.DAT bigger than that
+      *stops loading new entries rather than running off the end of
+      *the table -- the employees past the cutoff simply get no
+      *wellness adjustment this run, same as anyone who never took
+      *the BMI check at all.
+            READ WELLNESSFILE
+                AT END MOVE "10" TO WELL-FILE-STATUS
+                NOT AT END
+                    IF WS-WELLNESS-COUNT < 500
+                        ADD 1 TO WS-WELLNESS-COUNT
+                        SET WS-WELLNESS-IX TO WS-WELLNESS-COUNT
+                        MOVE WELL-EMPLOYEEID
+                            TO WS-WELLNESS-EMPLOYEEID (WS-WELLNESS-IX)
+                        MOVE WELL-INCENTIVE-FLAG
+                            TO WS-WELLNESS-FLAG (WS-WELLNESS-IX)
+                    ELSE
+                        IF NOT WELLNESS-TABLE-FULL
+                            DISPLAY "WARNING: WELLNESS TABLE FULL AT "
+                                "500 ENTRIES, REMAINING WELLNESS.DAT "
+                                "RECORDS IGNORED"
+                            SET WELLNESS-TABLE-FULL TO TRUE
+                        END-IF
+                    END-IF
+            END-READ.
+        0130-END.
+
+
+        0125-READ-PRIOR-AUDIT-CONTROL.
+      *the prior run's control totals are the baseline this run's
+      *totals get checked against in 9100-WRITE-AUDIT-REPORT; a first
+      *run with no AUDITCTL.DAT yet simply has nothing to compare to.
+            OPEN INPUT AUDITCTLFILE.
+            IF AUDIT-FILE-STATUS = "00"
+                READ AUDITCTLFILE
+                    NOT AT END
+                        MOVE AUDIT-CTL-RECORD-COUNT
+                            TO WS-PRIOR-RECORD-COUNT
+                        MOVE AUDIT-CTL-GROSS-TOTAL
+                            TO WS-PRIOR-GROSS-TOTAL
+                END-READ
+                CLOSE AUDITCTLFILE
+            END-IF.
+        0125-END.
+
+
+        0150-SKIP-CHECKPOINTED.
+      *fast-forwards past records already read by an earlier,
+      *interrupted run without recomputing or rewriting their pay.
+            READ EMPLOYEEFILE
+                AT END SET ENDOFFILE TO TRUE
+            END-READ.
+            IF NOT ENDOFFILE
+                ADD 1 TO WS-RECORDS-READ
+            END-IF.
+        0150-END.
+
+
         0200-PROCESS-EMPLOYEES.
       * within in this section it moves data as well as calculates pay
-            MOVE EMPLOYEEID TO PAY-EMPLOYEEID.
-            MOVE LASTNAME TO PAY-LASTNAME.
-            MOVE FIRSTNAME TO PAY-FIRSTNAME.
-            COMPUTE PAY-PAYAMOUNT = (HOURSWORKED * HOURLYRATE) * 1.03.
-            MOVE DEPARTMENT TO PAY-DEPARTMENT.
-            WRITE EMPPAYROLL.
-            ADD 1 TO WS-EMPLOYEE-COUNT.
+            PERFORM 0205-SET-PAY-PERIODS.
+            PERFORM 0210-VALIDATE-EMPLOYEE.
+
+            IF RECORD-IS-VALID
+                MOVE EMPLOYEEID TO PAY-EMPLOYEEID
+                MOVE LASTNAME TO PAY-LASTNAME
+                MOVE FIRSTNAME TO PAY-FIRSTNAME
+                MOVE HOURSWORKED TO PAY-HOURS
+
+                PERFORM 0230-CALCULATE-GROSS-PAY
+                PERFORM 0235-PRORATE-TERMINATION-PAY
+
+                MOVE WS-GROSS-AMOUNT TO PAY-PAYAMOUNT
+                PERFORM 0250-CALCULATE-WITHHOLDING
+                PERFORM 0240-APPLY-WELLNESS-CREDIT
+                MOVE DEPARTMENT TO PAY-DEPARTMENT
+                PERFORM 0260-UPDATE-YTD
+                PERFORM 0265-WRITE-EFT-ENTRY
+                WRITE EMPPAYROLL
+                ADD 1 TO WS-EMPLOYEE-COUNT
+
+                ADD 1 TO WS-AUDIT-RECORD-COUNT
+                ADD HOURSWORKED TO WS-AUDIT-HOURS-TOTAL
+                ADD WS-GROSS-AMOUNT TO WS-AUDIT-GROSS-TOTAL
+                ADD EMPLOYEEID TO WS-AUDIT-HASH-TOTAL
+
+                ADD 1 TO WS-CHECKPOINT-CTR
+                IF WS-CHECKPOINT-CTR >= WS-CHECKPOINT-EVERY
+                    PERFORM 0270-WRITE-CHECKPOINT
+                    MOVE 0 TO WS-CHECKPOINT-CTR
+                END-IF
+            ELSE
+                PERFORM 0220-WRITE-REJECT
+            END-IF.
+
+            IF NOT NOT-TERMINATED
+                PERFORM 0236-LOG-TERMINATION
+            END-IF.
+
             READ EMPLOYEEFILE
                 AT END SET ENDOFFILE TO TRUE
             END-READ.
+            IF NOT ENDOFFILE
+                ADD 1 TO WS-RECORDS-READ
+            END-IF.
 
 
         0200-END.
 
 
+        0205-SET-PAY-PERIODS.
+      *determines how many times a year this employee is paid, and
+      *scales the weekly overtime threshold and the weekly hours
+      *ceiling to match -- performed before validation as well as
+      *before gross pay so 0210-VALIDATE-EMPLOYEE can check
+      *HOURSWORKED against a ceiling for this employee's actual pay
+      *frequency instead of a flat weekly number.
+            EVALUATE TRUE
+                WHEN FREQ-BIWEEKLY
+                    MOVE 26 TO WS-PAY-PERIODS-PER-YR
+                WHEN FREQ-SEMIMONTHLY
+                    MOVE 24 TO WS-PAY-PERIODS-PER-YR
+                WHEN FREQ-MONTHLY
+                    MOVE 12 TO WS-PAY-PERIODS-PER-YR
+                WHEN OTHER
+                    MOVE 52 TO WS-PAY-PERIODS-PER-YR
+            END-EVALUATE.
+
+            COMPUTE WS-EFFECTIVE-OT-THRESHOLD ROUNDED =
+                WS-OT-THRESHOLD * 52 / WS-PAY-PERIODS-PER-YR.
+            COMPUTE WS-EFFECTIVE-MAX-HOURS ROUNDED =
+                WS-MAX-HOURS * 52 / WS-PAY-PERIODS-PER-YR.
+
+
+        0205-END.
+
+
+        0210-VALIDATE-EMPLOYEE.
+      *range-checks the fields that feed straight into the pay
+      *calculation so a fat-fingered HOURLYRATE or an impossible
+      *HOURSWORKED doesn't cut a check before anyone notices.
+            MOVE "Y" TO WS-RECORD-VALID-SW.
+            MOVE SPACES TO REJ-REASON-CODE.
+            MOVE SPACES TO REJ-REASON-TEXT.
+
+            IF HOURSWORKED > WS-EFFECTIVE-MAX-HOURS
+                MOVE "N" TO WS-RECORD-VALID-SW
+                MOVE "R001" TO REJ-REASON-CODE
+                MOVE "HOURSWORKED EXCEEDS MAXIMUM" TO REJ-REASON-TEXT
+            END-IF.
+
+            IF NOT PAY-TYPE-SALARY
+                IF HOURLYRATE < WS-MIN-HOURLYRATE
+                    OR HOURLYRATE > WS-MAX-HOURLYRATE
+                    MOVE "N" TO WS-RECORD-VALID-SW
+                    MOVE "R002" TO REJ-REASON-CODE
+                    MOVE "HOURLYRATE OUT OF RANGE" TO REJ-REASON-TEXT
+                END-IF
+            ELSE
+                IF ANNUAL-SALARY < WS-MIN-ANNUAL-SALARY
+                    OR ANNUAL-SALARY > WS-MAX-ANNUAL-SALARY
+                    MOVE "N" TO WS-RECORD-VALID-SW
+                    MOVE "R005" TO REJ-REASON-CODE
+                    MOVE "ANNUAL SALARY OUT OF RANGE" TO REJ-REASON-TEXT
+                END-IF
+            END-IF.
+
+            IF NOT VALID-GENDER-CODE
+                MOVE "N" TO WS-RECORD-VALID-SW
+                MOVE "R003" TO REJ-REASON-CODE
+                MOVE "GENDER CODE NOT RECOGNIZED" TO REJ-REASON-TEXT
+            END-IF.
+
+            IF FINAL-PAY-ISSUED
+                MOVE "N" TO WS-RECORD-VALID-SW
+                MOVE "R004" TO REJ-REASON-CODE
+                MOVE "FINAL PAY ALREADY ISSUED" TO REJ-REASON-TEXT
+            END-IF.
+
+
+        0210-END.
+
+
+        0220-WRITE-REJECT.
+            MOVE EMPLOYEEID TO REJ-EMPLOYEEID.
+            MOVE FIRSTNAME TO REJ-FIRSTNAME.
+            MOVE LASTNAME TO REJ-LASTNAME.
+            MOVE HOURSWORKED TO REJ-HOURSWORKED.
+            MOVE HOURLYRATE TO REJ-HOURLYRATE.
+            MOVE GENDER TO REJ-GENDER.
+            WRITE REJECT-RECORD.
+            ADD 1 TO WS-REJECT-COUNT.
+
+
+        0220-END.
+
+
+        0230-CALCULATE-GROSS-PAY.
+      *hourly staff are paid straight time up to the OT threshold and
+      *time-and-a-half beyond it; salaried staff are paid a fraction
+      *of their annual salary based on how often they're paid.
+      *WS-PAY-PERIODS-PER-YR and WS-EFFECTIVE-OT-THRESHOLD are set by
+      *0205-SET-PAY-PERIODS before this paragraph runs.
+            IF PAY-TYPE-SALARY
+                COMPUTE WS-GROSS-AMOUNT ROUNDED =
+                    (ANNUAL-SALARY / WS-PAY-PERIODS-PER-YR)
+                        * WS-BONUS-FACTOR
+            ELSE
+                IF HOURSWORKED > WS-EFFECTIVE-OT-THRESHOLD
+                    COMPUTE WS-REG-HOURS = WS-EFFECTIVE-OT-THRESHOLD
+                    COMPUTE WS-OT-HOURS =
+                        HOURSWORKED - WS-EFFECTIVE-OT-THRESHOLD
+                ELSE
+                    COMPUTE WS-REG-HOURS = HOURSWORKED
+                    MOVE 0 TO WS-OT-HOURS
+                END-IF
+
+                COMPUTE WS-GROSS-AMOUNT ROUNDED =
+                    ((WS-REG-HOURS * HOURLYRATE)
+                      + (WS-OT-HOURS * HOURLYRATE * WS-OT-FACTOR))
+                      * WS-BONUS-FACTOR
+            END-IF.
+
+
+        0230-END.
+
+
+        0235-PRORATE-TERMINATION-PAY.
+      *a terminated employee's last check is prorated by how far into
+      *the pay period their TERMDATE falls, using a standard number
+      *of days per period for their pay frequency; see the comment on
+      *WS-TERMINATION-CONTROLS for why TERM-DATE is taken modulo the
+      *period length rather than compared against it directly.
+            IF NOT NOT-TERMINATED
+                EVALUATE TRUE
+                    WHEN FREQ-BIWEEKLY
+                        MOVE 14 TO WS-PERIOD-DAYS
+                    WHEN FREQ-SEMIMONTHLY
+                        MOVE 15 TO WS-PERIOD-DAYS
+                    WHEN FREQ-MONTHLY
+                        MOVE 30 TO WS-PERIOD-DAYS
+                    WHEN OTHER
+                        MOVE 7 TO WS-PERIOD-DAYS
+                END-EVALUATE
+
+                DIVIDE TERM-DATE BY WS-PERIOD-DAYS
+                    GIVING WS-PRORATE-PERIODS
+                    REMAINDER WS-DAYS-WORKED
+
+                IF WS-DAYS-WORKED = 0
+                    MOVE WS-PERIOD-DAYS TO WS-DAYS-WORKED
+                END-IF
+
+                COMPUTE WS-PRORATE-FACTOR ROUNDED =
+                    WS-DAYS-WORKED / WS-PERIOD-DAYS
+
+                COMPUTE WS-GROSS-AMOUNT ROUNDED =
+                    WS-GROSS-AMOUNT * WS-PRORATE-FACTOR
+            END-IF.
+
+
+        0235-END.
+
+
+        0236-LOG-TERMINATION.
+      *writes one TERMLIST.DAT line per terminated employee the run
+      *touches -- either their prorated final check went out, or they
+      *were skipped because it already had. When the final check goes
+      *out this run, TERM-PAID-FLAG is set and the master record is
+      *rewritten in place so the next run's 0210-VALIDATE-EMPLOYEE
+      *sees FINAL-PAY-ISSUED and refuses to pay them again.
+            MOVE EMPLOYEEID TO TLIST-EMPLOYEEID.
+            MOVE FIRSTNAME TO TLIST-FIRSTNAME.
+            MOVE LASTNAME TO TLIST-LASTNAME.
+            MOVE TERM-YEAR TO TLIST-TERM-YEAR.
+            MOVE TERM-MONTH TO TLIST-TERM-MONTH.
+            MOVE TERM-DATE TO TLIST-TERM-DATE.
+            IF RECORD-IS-VALID
+                MOVE "FINAL CHECK PRORATED" TO TLIST-STATUS
+                SET FINAL-PAY-ISSUED TO TRUE
+                REWRITE EMPDETAILS
+            ELSE
+      *a terminated employee can also be rejected for an unrelated
+      *data problem (R001-R003/R005); only report R004 (final pay
+      *already issued this run) as "already paid" -- anything else
+      *reports the real rejection reason so it isn't masked.
+                IF REJ-REASON-CODE = "R004"
+                    MOVE "SKIPPED - ALREADY PAID" TO TLIST-STATUS
+                ELSE
+                    MOVE REJ-REASON-TEXT TO TLIST-STATUS
+                END-IF
+            END-IF.
+            WRITE TERM-LIST-RECORD.
+
+
+        0236-END.
+
+
+        0240-APPLY-WELLNESS-CREDIT.
+      *employees who took the wellness-incentive BMI check get a
+      *per-period credit for landing in the target range, or a
+      *per-period deduction if they did not; employees with no
+      *entry in WS-WELLNESS-TABLE never took the check and are left
+      *alone.
+            MOVE 0 TO PAY-WELLNESS-ADJ.
+            MOVE "N" TO WS-WELLNESS-FOUND-SW.
+            IF WS-WELLNESS-COUNT > 0
+                SET WS-WELLNESS-IX TO 1
+                PERFORM 0241-SEARCH-WELLNESS-TABLE
+                    UNTIL WELLNESS-RECORD-FOUND
+                    OR WS-WELLNESS-IX > WS-WELLNESS-COUNT
+            END-IF.
+
+            IF WELLNESS-RECORD-FOUND
+                IF WS-WELLNESS-FLAG (WS-WELLNESS-IX) = "Y"
+                    MOVE WS-WELLNESS-CREDIT TO PAY-WELLNESS-ADJ
+                ELSE
+      *PAY-NET-PAY is unsigned -- cap the deduction at whatever net
+      *pay is left so a low-hours employee's check can't go negative
+      *and silently come out the other side as a positive amount.
+                    IF WS-WELLNESS-DEDUCTION > PAY-NET-PAY
+                        COMPUTE PAY-WELLNESS-ADJ = 0 - PAY-NET-PAY
+                    ELSE
+                        COMPUTE PAY-WELLNESS-ADJ =
+                            0 - WS-WELLNESS-DEDUCTION
+                    END-IF
+                END-IF
+                COMPUTE PAY-NET-PAY = PAY-NET-PAY + PAY-WELLNESS-ADJ
+            END-IF.
+
+
+        0240-END.
+
+
+        0241-SEARCH-WELLNESS-TABLE.
+            IF WS-WELLNESS-EMPLOYEEID (WS-WELLNESS-IX) = EMPLOYEEID
+                SET WELLNESS-RECORD-FOUND TO TRUE
+            ELSE
+                SET WS-WELLNESS-IX UP BY 1
+            END-IF.
+
+
+        0241-END.
+
+
+        0250-CALCULATE-WITHHOLDING.
+      *derives federal/state withholding off the annualized gross and
+      *carries federal tax, state tax and net pay onto the PAYROLL FD.
+            COMPUTE WS-ANNUALIZED-GROSS =
+                WS-GROSS-AMOUNT * WS-PAY-PERIODS-PER-YR.
+
+            MOVE 1 TO WS-TAX-SUB.
+            PERFORM 0251-FIND-FED-BRACKET
+                UNTIL WS-TAX-SUB > 5
+                OR WS-ANNUALIZED-GROSS
+                    NOT > WS-FED-CEILING (WS-TAX-SUB).
+            IF WS-TAX-SUB > 5
+                MOVE 5 TO WS-TAX-SUB
+            END-IF.
+            COMPUTE WS-FED-TAX-AMT ROUNDED =
+                WS-GROSS-AMOUNT * WS-FED-RATE (WS-TAX-SUB).
+
+            MOVE 1 TO WS-TAX-SUB.
+            PERFORM 0252-FIND-STATE-BRACKET
+                UNTIL WS-TAX-SUB > 3
+                OR WS-ANNUALIZED-GROSS
+                    NOT > WS-STATE-CEILING (WS-TAX-SUB).
+            IF WS-TAX-SUB > 3
+                MOVE 3 TO WS-TAX-SUB
+            END-IF.
+            COMPUTE WS-STATE-TAX-AMT ROUNDED =
+                WS-GROSS-AMOUNT * WS-STATE-RATE (WS-TAX-SUB).
+
+            MOVE WS-FED-TAX-AMT TO PAY-FED-TAX.
+            MOVE WS-STATE-TAX-AMT TO PAY-STATE-TAX.
+            COMPUTE PAY-NET-PAY ROUNDED =
+                WS-GROSS-AMOUNT - WS-FED-TAX-AMT - WS-STATE-TAX-AMT.
+
+
+        0250-END.
+
+
+        0251-FIND-FED-BRACKET.
+            ADD 1 TO WS-TAX-SUB.
+
+
+        0251-END.
+
+
+        0252-FIND-STATE-BRACKET.
+            ADD 1 TO WS-TAX-SUB.
+
+
+        0252-END.
+
+
+        0260-UPDATE-YTD.
+      *accumulates year-to-date gross, hours and withholding for the
+      *employee being paid, creating the YTD record on their first
+      *check of the year and rewriting it on every check after that.
+            MOVE EMPLOYEEID TO YTD-EMPLOYEEID.
+            READ YTDFILE
+                INVALID KEY
+                    INITIALIZE YTD-GROSS YTD-HOURS YTD-FED-TAX
+                               YTD-STATE-TAX YTD-NET-PAY
+            END-READ.
+
+            ADD WS-GROSS-AMOUNT        TO YTD-GROSS.
+            ADD HOURSWORKED            TO YTD-HOURS.
+            ADD WS-FED-TAX-AMT         TO YTD-FED-TAX.
+            ADD WS-STATE-TAX-AMT       TO YTD-STATE-TAX.
+            ADD PAY-NET-PAY            TO YTD-NET-PAY.
+
+            IF YTD-FILE-STATUS = "23"
+                WRITE YTD-RECORD
+            ELSE
+                REWRITE YTD-RECORD
+            END-IF.
+
+
+        0260-END.
+
+
+        0265-WRITE-EFT-ENTRY.
+      *writes one NACHA-style entry detail record to PAYEFT.DAT per
+      *employee paid, so direct deposit no longer has to be keyed in
+      *by hand from the printed pay register.
+            IF ACCT-TYPE-SAVINGS
+                MOVE "32" TO EFT-TRANSACTION-CODE
+            ELSE
+                MOVE "22" TO EFT-TRANSACTION-CODE
+            END-IF.
+
+            DIVIDE BANK-ROUTING BY 10
+                GIVING EFT-RECEIVING-DFI
+                REMAINDER EFT-CHECK-DIGIT.
+
+            MOVE BANK-ACCOUNT TO EFT-DFI-ACCOUNT.
+            COMPUTE EFT-AMOUNT = PAY-NET-PAY * 100.
+            MOVE EMPLOYEEID TO EFT-INDIVIDUAL-ID.
+      *STRING only overwrites the positions it writes -- clear the
+      *field first or a longer previous employee's name leaves
+      *trailing characters behind on a shorter one.
+            MOVE SPACES TO EFT-INDIVIDUAL-NAME.
+            STRING LASTNAME DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   FIRSTNAME DELIMITED BY SPACE
+                INTO EFT-INDIVIDUAL-NAME.
+            MOVE SPACES TO EFT-DISCRETIONARY.
+            MOVE EMPLOYEEID TO EFT-TRACE-NUMBER.
+
+            WRITE EFT-RECORD.
+
+
+        0265-END.
+
+
+        0270-WRITE-CHECKPOINT.
+      *records how many records have been read so far, and the audit
+      *control totals accumulated so far, so an interrupted run can
+      *resume here -- skipping exactly that many records and picking
+      *the totals back up -- instead of restoring EMPFILE.DAT from
+      *backup and re-running the whole batch.
+            OPEN OUTPUT CHECKPOINTFILE.
+            MOVE WS-RECORDS-READ       TO CKPT-RECORDS-READ.
+            MOVE WS-AUDIT-RECORD-COUNT TO CKPT-AUDIT-RECORD-COUNT.
+            MOVE WS-AUDIT-HOURS-TOTAL  TO CKPT-AUDIT-HOURS-TOTAL.
+            MOVE WS-AUDIT-GROSS-TOTAL  TO CKPT-AUDIT-GROSS-TOTAL.
+            MOVE WS-AUDIT-HASH-TOTAL   TO CKPT-AUDIT-HASH-TOTAL.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINTFILE.
+
+
+        0270-END.
+
+
+        0280-CLEAR-CHECKPOINT.
+      *a normal, uninterrupted run completed the whole file, so the
+      *checkpoint is reset to zero and the next scheduled run starts
+      *from the top of EMPFILE.DAT again rather than skipping everyone.
+            OPEN OUTPUT CHECKPOINTFILE.
+            MOVE 0 TO CKPT-RECORDS-READ.
+            MOVE 0 TO CKPT-AUDIT-RECORD-COUNT.
+            MOVE 0 TO CKPT-AUDIT-HOURS-TOTAL.
+            MOVE 0 TO CKPT-AUDIT-GROSS-TOTAL.
+            MOVE 0 TO CKPT-AUDIT-HASH-TOTAL.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINTFILE.
+
+
+        0280-END.
+
+
+        9100-WRITE-AUDIT-REPORT.
+      *writes this run's control totals to AUDITRPT.DAT for an
+      *auditor to read, flags a gross-total swing of more than 25%
+      *from the prior run as worth a second look, then carries the
+      *totals forward to AUDITCTL.DAT so the next run can check
+      *itself the same way.
+            OPEN OUTPUT AUDITRPTFILE.
+
+            MOVE WS-AUDIT-RECORD-COUNT TO WS-AUDIT-ED-COUNT.
+            MOVE SPACES TO AUDIT-RPT-LINE.
+            STRING "RECORD COUNT:      " DELIMITED BY SIZE
+                   WS-AUDIT-ED-COUNT DELIMITED BY SIZE
+                INTO AUDIT-RPT-LINE.
+            WRITE AUDIT-RPT-LINE.
+
+            MOVE WS-AUDIT-HOURS-TOTAL TO WS-AUDIT-ED-HOURS.
+            MOVE SPACES TO AUDIT-RPT-LINE.
+            STRING "TOTAL HOURS:       " DELIMITED BY SIZE
+                   WS-AUDIT-ED-HOURS DELIMITED BY SIZE
+                INTO AUDIT-RPT-LINE.
+            WRITE AUDIT-RPT-LINE.
+
+            MOVE WS-AUDIT-GROSS-TOTAL TO WS-AUDIT-ED-GROSS.
+            MOVE SPACES TO AUDIT-RPT-LINE.
+            STRING "TOTAL GROSS PAY:   " DELIMITED BY SIZE
+                   WS-AUDIT-ED-GROSS DELIMITED BY SIZE
+                INTO AUDIT-RPT-LINE.
+            WRITE AUDIT-RPT-LINE.
+
+            MOVE WS-AUDIT-HASH-TOTAL TO WS-AUDIT-ED-HASH.
+            MOVE SPACES TO AUDIT-RPT-LINE.
+            STRING "EMPLOYEEID HASH:   " DELIMITED BY SIZE
+                   WS-AUDIT-ED-HASH DELIMITED BY SIZE
+                INTO AUDIT-RPT-LINE.
+            WRITE AUDIT-RPT-LINE.
+
+            IF WS-PRIOR-RECORD-COUNT > 0
+                COMPUTE WS-AUDIT-VARIANCE-PCT ROUNDED =
+                    ((WS-AUDIT-GROSS-TOTAL - WS-PRIOR-GROSS-TOTAL)
+                        / WS-PRIOR-GROSS-TOTAL) * 100
+                MOVE WS-AUDIT-VARIANCE-PCT TO WS-AUDIT-ED-VARIANCE
+                MOVE SPACES TO AUDIT-RPT-LINE
+                STRING "GROSS VARIANCE PCT:" DELIMITED BY SIZE
+                       WS-AUDIT-ED-VARIANCE DELIMITED BY SIZE
+                    INTO AUDIT-RPT-LINE
+                WRITE AUDIT-RPT-LINE
+                IF WS-AUDIT-VARIANCE-PCT > 25
+                    OR WS-AUDIT-VARIANCE-PCT < -25
+                    MOVE "** GROSS PAY VARIANCE EXCEEDS 25% -- REVIEW"
+                        TO AUDIT-RPT-LINE
+                    WRITE AUDIT-RPT-LINE
+                END-IF
+            ELSE
+                MOVE "NO PRIOR RUN TOTALS TO COMPARE AGAINST"
+                    TO AUDIT-RPT-LINE
+                WRITE AUDIT-RPT-LINE
+            END-IF.
+
+            CLOSE AUDITRPTFILE.
+
+            OPEN OUTPUT AUDITCTLFILE.
+            MOVE WS-AUDIT-RECORD-COUNT TO AUDIT-CTL-RECORD-COUNT.
+            MOVE WS-AUDIT-HOURS-TOTAL TO AUDIT-CTL-HOURS-TOTAL.
+            MOVE WS-AUDIT-GROSS-TOTAL TO AUDIT-CTL-GROSS-TOTAL.
+            MOVE WS-AUDIT-HASH-TOTAL TO AUDIT-CTL-HASH-TOTAL.
+            WRITE AUDIT-CTL-RECORD.
+            CLOSE AUDITCTLFILE.
+
+
+        9100-END.
+
+
         9000-END-PROGRAM.
-      *Ends program and displays the current count of employees.
-            CLOSE EMPLOYEEFILE, PAYROLL.
+      *Ends program and displays the current count of employees. The
+      *audit report/control-file rewrite is skipped on an abort that
+      *happened before PROCESSING-STARTED was set -- i.e. before
+      *EMPLOYEEFILE and friends actually opened -- so a routine ops
+      *failure can't clobber the prior run's AUDITCTL.DAT baseline.
+            CLOSE EMPLOYEEFILE, PAYROLL, YTDFILE, REJECTFILE, EFTFILE,
+                  TERMLISTFILE.
+            IF PROCESSING-STARTED
+                PERFORM 9100-WRITE-AUDIT-REPORT
+            END-IF.
             DISPLAY "Number of employees processed: ", WS-EMPLOYEE-COUNT.
+            DISPLAY "Number of employees rejected:  ", WS-REJECT-COUNT.
             STOP RUN.
 
 
-            END PROGRAM PROCESSPAYROLL.
\ No newline at end of file
+            END PROGRAM Payroll.
\ No newline at end of file
