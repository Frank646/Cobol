@@ -0,0 +1,169 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DeptSum.
+        AUTHOR.     FRANK.
+
+      *Reads the pay register Payroll produces and breaks it out by
+      *PAY-DEPARTMENT -- headcount, total hours, total gross -- with
+      *a grand total line, so department managers get a control total
+      *without anyone dumping PAYROLLIN.DAT into a spreadsheet.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT PAYROLL ASSIGN TO "PAYROLLIN.DAT"
+            FILE STATUS IS FILE-CHECK-KEY
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT DEPTREPORT ASSIGN TO "DEPTSUM.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD PAYROLL.
+            COPY PAYREC.
+
+        FD DEPTREPORT.
+        01 DEPT-REPORT-LINE         PIC X(63).
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-WORK-AREAS.
+            05  FILE-CHECK-KEY      PIC X(2).
+            05  WS-EOF-SWITCH       PIC X     VALUE "N".
+                88 END-OF-PAYROLL   VALUE "Y".
+            05  WS-DEPT-COUNT       PIC 9(2)  VALUE 0.
+            05  WS-DEPT-SUB         PIC 9(2)  COMP.
+            05  WS-GT-HEADCOUNT     PIC 9(5)  VALUE 0.
+            05  WS-GT-HOURS         PIC 9(7)V99 VALUE 0.
+            05  WS-GT-GROSS         PIC 9(9)V99 VALUE 0.
+
+        01 WS-DEPT-TABLE.
+            05  WS-DEPT-ENTRY OCCURS 50 TIMES
+                    INDEXED BY WS-DEPT-IX.
+                10  WS-DEPT-NAME        PIC X(30).
+                10  WS-DEPT-HEADCOUNT   PIC 9(5)  VALUE 0.
+                10  WS-DEPT-HOURS       PIC 9(7)V99 VALUE 0.
+                10  WS-DEPT-GROSS       PIC 9(9)V99 VALUE 0.
+
+        01 WS-REPORT-LINE.
+            05  WS-RL-DEPT          PIC X(30).
+            05  WS-RL-HEADCOUNT     PIC ZZZZ9.
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  WS-RL-HOURS         PIC ZZZ,ZZ9.99.
+            05  FILLER              PIC X(3)  VALUE SPACES.
+            05  WS-RL-GROSS         PIC Z,ZZZ,ZZ9.99.
+
+
+        PROCEDURE DIVISION.
+
+
+        0100-MAIN-LINE.
+            PERFORM 1000-INITIALIZE.
+            PERFORM 2000-ACCUMULATE-DEPARTMENTS UNTIL END-OF-PAYROLL.
+            PERFORM 3000-WRITE-REPORT.
+            PERFORM 9000-END-PROGRAM.
+        0100-END.
+
+
+        1000-INITIALIZE.
+            OPEN INPUT PAYROLL.
+            OPEN OUTPUT DEPTREPORT.
+            IF FILE-CHECK-KEY NOT = "00"
+                DISPLAY "Unable to open PAYROLLIN.DAT: ", FILE-CHECK-KEY
+                GO TO 9000-END-PROGRAM
+            END-IF.
+
+            READ PAYROLL
+                AT END SET END-OF-PAYROLL TO TRUE
+            END-READ.
+        1000-END.
+
+
+        2000-ACCUMULATE-DEPARTMENTS.
+      *finds (or creates) this department's table entry and rolls
+      *this pay-register line's hours and gross into it.
+            PERFORM 2100-FIND-DEPARTMENT.
+
+            ADD 1              TO WS-DEPT-HEADCOUNT (WS-DEPT-SUB).
+            ADD PAY-HOURS      TO WS-DEPT-HOURS (WS-DEPT-SUB).
+            ADD PAY-PAYAMOUNT  TO WS-DEPT-GROSS (WS-DEPT-SUB).
+
+            READ PAYROLL
+                AT END SET END-OF-PAYROLL TO TRUE
+            END-READ.
+        2000-END.
+
+
+        2100-FIND-DEPARTMENT.
+            SET WS-DEPT-SUB TO 0.
+            PERFORM 2110-SEARCH-DEPARTMENT
+                VARYING WS-DEPT-IX FROM 1 BY 1
+                UNTIL WS-DEPT-IX > WS-DEPT-COUNT
+                OR WS-DEPT-SUB NOT = 0.
+
+            IF WS-DEPT-SUB = 0
+      *the table holds 50 departments; a new, never-seen department
+      *past that limit has nowhere to go, so the run stops rather
+      *than rolling its hours and gross into department zero.
+                IF WS-DEPT-COUNT >= 50
+                    DISPLAY "DEPARTMENT TABLE FULL AT 50 ENTRIES -- ",
+                        "CANNOT ADD ", PAY-DEPARTMENT
+                    GO TO 9000-END-PROGRAM
+                END-IF
+                ADD 1 TO WS-DEPT-COUNT
+                MOVE WS-DEPT-COUNT TO WS-DEPT-SUB
+                MOVE PAY-DEPARTMENT TO WS-DEPT-NAME (WS-DEPT-SUB)
+            END-IF.
+        2100-END.
+
+
+        2110-SEARCH-DEPARTMENT.
+            IF WS-DEPT-NAME (WS-DEPT-IX) = PAY-DEPARTMENT
+                SET WS-DEPT-SUB TO WS-DEPT-IX
+            END-IF.
+        2110-END.
+
+
+        3000-WRITE-REPORT.
+            MOVE SPACES TO DEPT-REPORT-LINE.
+            MOVE "DEPARTMENT                     HEADCOUNT     HOURS"
+                TO DEPT-REPORT-LINE.
+            WRITE DEPT-REPORT-LINE.
+
+            PERFORM 3100-WRITE-DEPARTMENT-LINE
+                VARYING WS-DEPT-IX FROM 1 BY 1
+                UNTIL WS-DEPT-IX > WS-DEPT-COUNT.
+
+            MOVE SPACES TO WS-REPORT-LINE.
+            MOVE "GRAND TOTAL" TO WS-RL-DEPT.
+            MOVE WS-GT-HEADCOUNT TO WS-RL-HEADCOUNT.
+            MOVE WS-GT-HOURS TO WS-RL-HOURS.
+            MOVE WS-GT-GROSS TO WS-RL-GROSS.
+            MOVE WS-REPORT-LINE TO DEPT-REPORT-LINE.
+            WRITE DEPT-REPORT-LINE.
+        3000-END.
+
+
+        3100-WRITE-DEPARTMENT-LINE.
+            MOVE SPACES TO WS-REPORT-LINE.
+            MOVE WS-DEPT-NAME (WS-DEPT-IX)      TO WS-RL-DEPT.
+            MOVE WS-DEPT-HEADCOUNT (WS-DEPT-IX) TO WS-RL-HEADCOUNT.
+            MOVE WS-DEPT-HOURS (WS-DEPT-IX)     TO WS-RL-HOURS.
+            MOVE WS-DEPT-GROSS (WS-DEPT-IX)     TO WS-RL-GROSS.
+            MOVE WS-REPORT-LINE TO DEPT-REPORT-LINE.
+            WRITE DEPT-REPORT-LINE.
+
+            ADD WS-DEPT-HEADCOUNT (WS-DEPT-IX) TO WS-GT-HEADCOUNT.
+            ADD WS-DEPT-HOURS (WS-DEPT-IX)     TO WS-GT-HOURS.
+            ADD WS-DEPT-GROSS (WS-DEPT-IX)      TO WS-GT-GROSS.
+        3100-END.
+
+
+        9000-END-PROGRAM.
+            CLOSE PAYROLL, DEPTREPORT.
+            DISPLAY "Department summary written to DEPTSUM.DAT".
+            STOP RUN.
+
+
+            END PROGRAM DeptSum.
