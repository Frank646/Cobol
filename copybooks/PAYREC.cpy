@@ -0,0 +1,17 @@
+      *Pay register record layout, shared by Payroll and the reports
+      *that read PAYROLLIN.DAT after a payroll run.
+        01 EMPPAYROLL.
+            04 PAY-EMPLOYEEID       PIC 9(7).
+            04 PAY-FIRSTNAME        PIC X(10).
+            04 PAY-LASTNAME         PIC X(10).
+            04 PAY-HOURS            PIC 9(3)V99.
+      *widened to match ANNUAL-SALARY's PIC 9(7)V99 capacity -- a
+      *9(5)V99 amount field truncates a high annual salary's period
+      *gross once it is paid out monthly or semimonthly instead of
+      *weekly.
+            04 PAY-PAYAMOUNT        PIC 9(7)V99.
+            04 PAY-FED-TAX          PIC 9(7)V99.
+            04 PAY-STATE-TAX        PIC 9(7)V99.
+            04 PAY-NET-PAY          PIC 9(7)V99.
+            04 PAY-WELLNESS-ADJ     PIC S9(3)V99.
+            04 PAY-DEPARTMENT       PIC X(30).
