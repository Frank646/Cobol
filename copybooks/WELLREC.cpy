@@ -0,0 +1,10 @@
+      *Wellness-incentive record layout, keyed to EMPDETAILS by
+      *EMPLOYEEID. Shared by BMICALC (which produces it) and Payroll
+      *(which reads it to apply the incentive credit/deduction).
+        01 WELLNESS-RECORD.
+            04 WELL-EMPLOYEEID      PIC 9(7).
+            04 WELL-HEIGHT          PIC 999.
+            04 WELL-WEIGHT          PIC 999.
+            04 WELL-BMI             PIC 999V99.
+            04 WELL-INCENTIVE-FLAG  PIC X.
+                88 WELL-IN-TARGET-RANGE VALUE "Y".
