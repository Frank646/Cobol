@@ -0,0 +1,41 @@
+      *Employee master record layout, shared by every program that
+      *reads or writes EMPFILE.DAT (Payroll, the EEO-1 report, and the
+      *new-hire intake screen).
+        01 EMPDETAILS.
+            88 ENDOFFILE VALUE HIGH-VALUES.
+            02 EMPDATA              PIC X(91).
+            02 EMPINFO REDEFINES EMPDATA.
+                04 EMPLOYEEID       PIC 9(7).
+                04 EMPLOYEENAME.
+                    05 FIRSTNAME    PIC X(10).
+                    05 LASTNAME     PIC X(10).
+                04 STARTDATE.
+                    05 START-YEAR   PIC 9(4).
+                    05 START-MONTH  PIC 9(2).
+                    05 START-DATE   PIC 9(2).
+                04 HOURSWORKED      PIC 9(3).
+                04 HOURLYRATE       PIC 9(4)V99.
+                04 PAY-TYPE-CODE    PIC X.
+                    88 PAY-TYPE-HOURLY VALUE "H".
+                    88 PAY-TYPE-SALARY VALUE "S".
+                04 ANNUAL-SALARY    PIC 9(7)V99.
+                04 PAY-FREQUENCY-CODE PIC X.
+                    88 FREQ-WEEKLY      VALUE "W".
+                    88 FREQ-BIWEEKLY    VALUE "B".
+                    88 FREQ-SEMIMONTHLY VALUE "S".
+                    88 FREQ-MONTHLY     VALUE "M".
+                04 BANK-ROUTING     PIC 9(9).
+                04 BANK-ACCOUNT     PIC X(17).
+                04 BANK-ACCT-TYPE   PIC X.
+                    88 ACCT-TYPE-CHECKING VALUE "C".
+                    88 ACCT-TYPE-SAVINGS  VALUE "S".
+                04 TERMDATE.
+                    05 TERM-YEAR    PIC 9(4).
+                        88 NOT-TERMINATED VALUE 0.
+                    05 TERM-MONTH   PIC 9(2).
+                    05 TERM-DATE    PIC 9(2).
+                04 TERM-PAID-FLAG   PIC X.
+                    88 FINAL-PAY-ISSUED VALUE "Y".
+            02 DEPARTMENT           PIC X(30).
+            02 GENDER               PIC X.
+                88 VALID-GENDER-CODE VALUES "M" "F" "X".
