@@ -1,30 +1,119 @@
-        IDENTIFICATION DIVISION
-         PROGRAM-ID. "BMICALC".
-         AUTHOR. FRANK
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. "BMICALC".
+        AUTHOR. FRANK
       *Well this is the third project
       *of my learning process for COBOL
       *Reads the input data to workout the BMI of user
+      *Grown into the wellness-incentive batch step: reads
+      *height/weight readings keyed by employee, computes BMI, and
+      *flags employees inside the incentive program's target BMI
+      *range so Payroll can apply the credit or deduction.
+
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT WELLNESSIN ASSIGN TO "WELLNESSIN.DAT"
+            FILE STATUS IS FILE-CHECK-KEY
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT WELLNESSOUT ASSIGN TO "WELLNESS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+      *readings that fail validation (a zero height would divide by
+      *zero in the BMI formula below) are logged here instead of
+      *computed, the same reject-listing pattern Payroll uses for bad
+      *employee records.
+        SELECT WELLREJECT ASSIGN TO "WELLREJECT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
 
         DATA DIVISION.
+        FILE SECTION.
+        FD WELLNESSIN.
+        01 WELLNESS-READING.
+            04 WIN-EMPLOYEEID      PIC 9(7).
+            04 WIN-HEIGHT           PIC 999.
+            04 WIN-WEIGHT           PIC 999.
+
+        FD WELLNESSOUT.
+            COPY WELLREC.
+
+        FD WELLREJECT.
+        01 WELLNESS-REJECT-RECORD.
+            04 WREJ-EMPLOYEEID     PIC 9(7).
+            04 WREJ-HEIGHT         PIC 999.
+            04 WREJ-WEIGHT         PIC 999.
+            04 WREJ-REASON-TEXT    PIC X(30).
+
         WORKING-STORAGE SECTION.
-        01 HEIGHT PIC 999.
-        01 WEIGHT PIC 999.
-        01 BMI PIC 999v99.
-      *implied cobol decimal 999v99  
+        01 WS-WORK-AREAS.
+            05 FILE-CHECK-KEY       PIC X(2).
+            05 WS-READING-SW        PIC X     VALUE "N".
+                88 NO-MORE-READINGS VALUE "Y".
+            05 WS-READING-VALID-SW  PIC X     VALUE "Y".
+                88 READING-IS-VALID VALUE "Y".
+
+      *a BMI of 18.5 through 24.9 is this program's incentive target
+      *range -- the range the employer's wellness program rewards.
+        01 WS-INCENTIVE-CONTROLS.
+            05 WS-INCENTIVE-LOW     PIC 999V99 VALUE 018.50.
+            05 WS-INCENTIVE-HIGH    PIC 999V99 VALUE 024.90.
+
         PROCEDURE DIVISION.
+
             0100-START-HERE.
-                DISPLAY "Please enter your height in inches".
-                ACCEPT HEIGHT.
+                OPEN INPUT WELLNESSIN.
+                OPEN OUTPUT WELLNESSOUT.
+                OPEN OUTPUT WELLREJECT.
 
-                DISPLAY "Please enter your weight in pounds"
-                ACCEPT WEIGHT.
+                READ WELLNESSIN
+                    AT END SET NO-MORE-READINGS TO TRUE
+                END-READ.
+                PERFORM 0200-CALCULATE-BMI UNTIL NO-MORE-READINGS.
 
-                COMPUTE BMI = WEIGHT * 703 / (HEIGHT * HEIGHT)
+                CLOSE WELLNESSIN, WELLNESSOUT, WELLREJECT.
+            0100-END.
 
-                DISPLAY "Your BMI is ", BMI.
 
-        STOP RUN.
-        END PROGRAM BMICALC.
+            0200-CALCULATE-BMI.
+                MOVE "Y" TO WS-READING-VALID-SW.
+                IF WIN-HEIGHT = 0
+                    MOVE "N" TO WS-READING-VALID-SW
+                END-IF.
+
+                IF READING-IS-VALID
+                    MOVE WIN-EMPLOYEEID TO WELL-EMPLOYEEID
+                    MOVE WIN-HEIGHT TO WELL-HEIGHT
+                    MOVE WIN-WEIGHT TO WELL-WEIGHT
+
+                    COMPUTE WELL-BMI ROUNDED =
+                        WIN-WEIGHT * 703 / (WIN-HEIGHT * WIN-HEIGHT)
+
+                    IF WELL-BMI NOT < WS-INCENTIVE-LOW
+                        AND WELL-BMI NOT > WS-INCENTIVE-HIGH
+                        MOVE "Y" TO WELL-INCENTIVE-FLAG
+                    ELSE
+                        MOVE "N" TO WELL-INCENTIVE-FLAG
+                    END-IF
+
+                    WRITE WELLNESS-RECORD
+                ELSE
+                    PERFORM 0210-WRITE-WELLNESS-REJECT
+                END-IF.
 
+                READ WELLNESSIN
+                    AT END SET NO-MORE-READINGS TO TRUE
+                END-READ.
+            0200-END.
 
+
+            0210-WRITE-WELLNESS-REJECT.
+                MOVE WIN-EMPLOYEEID TO WREJ-EMPLOYEEID.
+                MOVE WIN-HEIGHT TO WREJ-HEIGHT.
+                MOVE WIN-WEIGHT TO WREJ-WEIGHT.
+                MOVE "HEIGHT IS ZERO -- CANNOT COMPUTE BMI"
+                    TO WREJ-REASON-TEXT.
+                WRITE WELLNESS-REJECT-RECORD.
+            0210-END.
+
+        STOP RUN.
+        END PROGRAM BMICALC.
